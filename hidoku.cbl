@@ -14,6 +14,38 @@
       *       1 * MAY 2021 * ORIGINAL VERSION CREATED FROM EARLIER C   *
       *                      PROGRAM.                                  *
       *                      THIS ONLY CREATES A SOLUTION.             *
+      *       2 * AUG 2026 * SOLUTIONS ARE NOW ALSO WRITTEN TO A       *
+      *                      PUZZLE FILE FOR TYPESETTING.              *
+      *       3 * AUG 2026 * DISPLAY-BOARD NOW SCALES TO THE ACTUAL    *
+      *                      SIZE1 x SIZE1 BOARD INSTEAD OF A FIXED    *
+      *                      8 x 8.                                    *
+      *       4 * AUG 2026 * ADDED PUBLISH MODE - A BLANKED CLUE GRID  *
+      *                      IN THE PUZZLE FILE PLUS A SEPARATE        *
+      *                      ANSWER FILE WITH THE FULL SOLUTION.       *
+      *       5 * AUG 2026 * REPLACED THE INTERACTIVE PARAMETER ENTRY  *
+      *                      WITH A PARAMETER FILE SO A WHOLE BATCH OF *
+      *                      PUZZLES CAN BE RUN UNATTENDED IN ONE JOB. *
+      *       6 * AUG 2026 * ADDED A PERMANENT SEED/BOARD ARCHIVE - A  *
+      *                      SEED THAT HAS ALREADY BEEN PUBLISHED IS   *
+      *                      NOW SKIPPED RATHER THAN REGENERATED.      *
+      *       7 * AUG 2026 * ADDED OPTIONAL MOVE-COUNT AND TIME CAPS   *
+      *                      ON THE SEARCH.  IF A SEARCH RUNS PAST THE *
+      *                      CAP IT IS ABANDONED AND RETRIED WITH A    *
+      *                      FRESH RANDOM SEED RATHER THAN LEFT TO RUN *
+      *                      INDEFINITELY.                             *
+      *       8 * AUG 2026 * SEARCH PROGRESS IS NOW CHECKPOINTED       *
+      *                      PERIODICALLY SO A JOB CUT OFF BY THE      *
+      *                      BATCH WINDOW CAN BE RESTARTED AND PICK UP *
+      *                      THE SEARCH WHERE IT LEFT OFF.             *
+      *       9 * AUG 2026 * ADDED A CHECKING MODE - A READER'S        *
+      *                      SUBMITTED GRID IS COMPARED AGAINST THE    *
+      *                      ARCHIVED SOLUTION FOR ITS SEED AND A      *
+      *                      REPORT OF WRONG AND OUT-OF-SEQUENCE       *
+      *                      CELLS IS PRODUCED.                        *
+      *      10 * AUG 2026 * ADDED A MOVE-SET PARAMETER - PUZZLES CAN  *
+      *                      NOW BE GENERATED USING ORTHOGONAL-ONLY    *
+      *                      MOVES (UP/DOWN/LEFT/RIGHT) AS WELL AS THE *
+      *                      ORIGINAL KING'S MOVE SET.                 *
       ******************************************************************
       *
        ENVIRONMENT DIVISION.
@@ -27,10 +59,111 @@
        INPUT-OUTPUT SECTION.
       *
        FILE-CONTROL.
+      *
+      *    PARAMETER-FILE HOLDS ONE OR MORE PUZZLE JOBS - THIS REPLACES
+      *    THE ORIGINAL INTERACTIVE ACCEPT OF INPUT-PARAMETERS SO THE
+      *    PROGRAM CAN RUN UNATTENDED IN A BATCH WINDOW AND PRODUCE A
+      *    WHOLE DAY'S SET OF PUZZLES IN ONE JOB.
+      *
+           SELECT PARAMETER-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAMETER-FILE-STATUS.
+      *
+      *    PUZZLE-FILE RECEIVES THE FINISHED BOARD FOR THE
+      *    TYPESETTING PROCESS.
+      *
+           SELECT PUZZLE-FILE ASSIGN TO "PUZZOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PUZZLE-FILE-STATUS.
+      *
+      *    ANSWER-FILE RECEIVES THE FULL SOLUTION GRID WHEN PUBLISH
+      *    MODE IS ON, FOR NEXT ISSUE'S ANSWER KEY.
+      *
+           SELECT ANSWER-FILE ASSIGN TO "ANSWKEY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ANSWER-FILE-STATUS.
+      *
+      *    ARCHIVE-FILE IS THE PERMANENT LOG OF EVERY SEED AND BOARD
+      *    EVER PUBLISHED, SO WE CAN SPOT (AND SKIP) A REPEATED SEED.
+      *
+           SELECT ARCHIVE-FILE ASSIGN TO "SEEDARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-FILE-STATUS.
+      *
+      *    CHECKPOINT-FILE HOLDS THE STATE OF THE SEARCH IN PROGRESS SO
+      *    A JOB CUT OFF BY THE BATCH WINDOW CAN BE RESTARTED WITHOUT
+      *    LOSING ALL THE WORK DONE SO FAR.  IT IS REWRITTEN
+      *    PERIODICALLY WHILE A SEARCH RUNS AND CLEARED ONCE THE
+      *    SEARCH ENDS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+      *
+      *    SUBMISSION-FILE HOLDS A READER'S FILLED-IN GRID, IN THE SAME
+      *    LAYOUT AS PUZZLE-FILE, TO BE CHECKED AGAINST THE ARCHIVED
+      *    SOLUTION.  CHECK-REPORT-FILE RECEIVES THE RESULT.
+      *
+           SELECT SUBMISSION-FILE ASSIGN TO "SUBMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUBMISSION-FILE-STATUS.
+      *
+           SELECT CHECK-REPORT-FILE ASSIGN TO "CHKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECK-REPORT-FILE-STATUS.
       /
        DATA DIVISION.
       *
        FILE SECTION.
+      *
+       FD  PARAMETER-FILE.
+       01  PARAMETER-FILE-RECORD PIC X(80).
+      *
+       FD  PUZZLE-FILE.
+       01  PUZZLE-FILE-RECORD PIC X(80).
+      *
+       FD  ANSWER-FILE.
+       01  ANSWER-FILE-RECORD PIC X(80).
+      *
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-FILE-RECORD.
+           05 ARCH-SEED             PIC 9(4).
+           05 FILLER                PIC X.
+           05 ARCH-SIZE1            PIC 9(2).
+           05 FILLER                PIC X.
+           05 ARCH-START-COLUMN     PIC 9(2).
+           05 FILLER                PIC X.
+           05 ARCH-START-ROW        PIC 9(2).
+           05 FILLER                PIC X.
+           05 ARCH-END-COLUMN       PIC 9(2).
+           05 FILLER                PIC X.
+           05 ARCH-END-ROW          PIC 9(2).
+           05 FILLER                PIC X.
+           05 ARCH-BOARD-DATA       PIC X(576).
+      *
+      *    CKPT-RANDOM-MOVES, CKPT-BOARD AND CKPT-POSITION1 ARE SIZED
+      *    TO EXACTLY MATCH FILLER1, FILLER3 AND FILLER5 BELOW, SO THE
+      *    WHOLE TABLE CAN BE SAVED AND RESTORED WITH ONE MOVE APIECE.
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-RECORD.
+           05 CKPT-SEED             PIC 9(4).
+           05 CKPT-SIZE1            PIC 9(2).
+           05 CKPT-START-COLUMN     PIC 9(2).
+           05 CKPT-START-ROW        PIC 9(2).
+           05 CKPT-END-COLUMN       PIC 9(2).
+           05 CKPT-END-ROW          PIC 9(2).
+           05 CKPT-LEVEL            PIC 9(6).
+           05 CKPT-MOVE-COUNT       PIC 9(9).
+           05 CKPT-RANDOM-MOVES     PIC X(6912).
+           05 CKPT-BOARD            PIC X(432).
+           05 CKPT-POSITION1        PIC X(2592).
+      *
+       FD  SUBMISSION-FILE.
+       01  SUBMISSION-FILE-RECORD PIC X(80).
+      *
+       FD  CHECK-REPORT-FILE.
+       01  CHECK-REPORT-RECORD PIC X(100).
       *
        WORKING-STORAGE SECTION.
       *
@@ -47,6 +180,38 @@
            05 COMMA5             PIC X.
            05 END-ROW-INPUT      PIC 99.
       *
+      *    PUBLISH-MODE-INPUT "Y" BLANKS THE SOLVED BOARD DOWN TO A
+      *    SCATTERED SET OF CLUES PLUS THE START/END CELLS, AND
+      *    PRODUCES A SEPARATE ANSWER KEY WITH THE FULL SOLUTION.
+      *
+           05 COMMA6             PIC X.
+           05 PUBLISH-MODE-INPUT PIC X.
+      *
+      *    MOVE-CAP-INPUT AND TIME-CAP-INPUT ARE OPTIONAL - A ZERO OR
+      *    NON-NUMERIC VALUE MEANS "NO LIMIT".  IF THE SEARCH EXCEEDS
+      *    WHICHEVER CAP IS SET, IT IS ABANDONED AND RETRIED WITH A
+      *    FRESH RANDOM SEED RATHER THAN LEFT RUNNING INDEFINITELY.
+      *
+           05 COMMA7             PIC X.
+           05 MOVE-CAP-INPUT     PIC 9(6).
+           05 COMMA8             PIC X.
+           05 TIME-CAP-INPUT     PIC 9(6).
+      *
+      *    MODE-SWITCH-INPUT "C" CHECKS A READER'S SUBMITTED GRID
+      *    AGAINST THE ARCHIVED SOLUTION INSTEAD OF GENERATING A NEW
+      *    PUZZLE.  ANY OTHER VALUE (INCLUDING SPACE) GENERATES.
+      *
+           05 COMMA9             PIC X.
+           05 MODE-SWITCH-INPUT  PIC X.
+      *
+      *    MOVE-SET-INPUT "O" RESTRICTS THE SEARCH TO ORTHOGONAL MOVES
+      *    ONLY (UP, DOWN, LEFT, RIGHT) FOR A NUMBRIX-STYLE PUZZLE.  ANY
+      *    OTHER VALUE (INCLUDING SPACE) USES THE ORIGINAL KING'S MOVE
+      *    SET (ALSO INCLUDING THE FOUR DIAGONALS).
+      *
+           05 COMMA10            PIC X.
+           05 MOVE-SET-INPUT     PIC X.
+      *
       *    THE RANDOM-MOVES ARRAY IS USED DURING SOLUTION CREATION.
       *    IT DETERMINES WHICH ORDER MOVES ARE SELECTED AT EACH LEVEL.
       *
@@ -54,6 +219,18 @@
            05 FILLER2 OCCURS 144.
                10 RANDOM-MOVES PIC 9(6) OCCURS 8.
       *
+      *    THE MOVE CODES TRY-MOVES UNDERSTANDS ARE 1-8, GOING CLOCKWISE
+      *    FROM NORTH: THE ODD CODES (1,3,5,7) ARE THE FOUR ORTHOGONAL
+      *    DIRECTIONS AND THE EVEN CODES (2,4,6,8) ARE THE FOUR
+      *    DIAGONALS.  DECIDE-MOVE-ORDER3 DRAWS FROM ONE OF THESE TWO
+      *    TABLES DEPENDING ON MOVE-SET-SWITCH SO THAT ORTHOGONAL MODE
+      *    NEVER OFFERS A DIAGONAL MOVE.
+      *
+       01  KING-MOVE-CODE-TABLE VALUE "12345678".
+           05 KING-MOVE-CODE PIC 9 OCCURS 8.
+       01  ORTHOGONAL-MOVE-CODE-TABLE VALUE "1357".
+           05 ORTHOGONAL-MOVE-CODE PIC 9 OCCURS 4.
+      *
       *    THE BOARD ARRAY STORES THE KING'S PROGRESS AROUND THE BOARD.
       *
        01  FILLER3.
@@ -73,12 +250,83 @@
        01  FILLER7.
            05 FILLER8 OCCURS 12.
                10 CONNECTIVITY-CHECK PIC 9(6) OCCURS 12.
+      *
+      *    MARKS WHICH CELLS ARE KEPT AS GIVENS IN PUBLISH MODE.
+      *
+       01  FILLER9.
+           05 FILLER10 OCCURS 12.
+               10 CLUE-KEEP-SWITCH PIC X OCCURS 12.
+      *
+      *    HOLDS THE TRUE SOLUTION RECONSTRUCTED FROM THE ARCHIVE, FOR
+      *    COMPARISON AGAINST A READER'S SUBMITTED GRID.
+      *
+       01  FILLER11.
+           05 FILLER12 OCCURS 12.
+               10 TRUE-BOARD PIC 9(3) OCCURS 12.
+      *
+      *    ONE ROW OF A CANDIDATE GRID READ FROM SUBMISSION-FILE, LAID
+      *    OUT LIKE A ROW OF PUZZLE-FILE (SIZE1 4-CHARACTER CELLS).
+      *
+       01  CANDIDATE-ROW-WORK-AREA PIC X(80).
+       01  CANDIDATE-ROW-CELLS REDEFINES CANDIDATE-ROW-WORK-AREA.
+           05 CANDIDATE-CELL-TEXT PIC X(4) OCCURS 20.
+      *
+      *    HOLDS THE CLOCK READING (HH,MM,SS,HUNDREDTHS) TAKEN AT THE
+      *    START OF A SEARCH ATTEMPT AND AGAIN WHEN CHECKING WHETHER
+      *    THE TIME CAP HAS BEEN EXCEEDED.
+      *
+       01  SEARCH-START-TIME-FIELDS.
+           05 SEARCH-START-HH    PIC 99.
+           05 SEARCH-START-MM    PIC 99.
+           05 SEARCH-START-SS    PIC 99.
+           05 SEARCH-START-HS    PIC 99.
+      *
+       01  CURRENT-TIME-FIELDS.
+           05 CURRENT-HH         PIC 99.
+           05 CURRENT-MM         PIC 99.
+           05 CURRENT-SS         PIC 99.
+           05 CURRENT-HS         PIC 99.
       *
        77  A PIC 9(6).
        77  ACCESSIBILITY PIC 9(6).
+       77  ACTUAL-MOVE-CODE PIC 9(6).
+       77  ARCHIVE-CELL-POSITION PIC 9(4).
+       77  ARCHIVE-FILE-STATUS PIC XX.
        77  B PIC 9(6).
+       77  CELL-EDIT PIC ZZ9.
+       77  CELL-EDIT-ALPHA PIC X(3).
+       77  ARCHIVE-SOLUTION-FOUND-SWITCH PIC X.
+       77  CANDIDATE-VALUE PIC 9(6).
+       77  CHECK-REPORT-FILE-STATUS PIC XX.
+       77  CHECKPOINT-FILE-STATUS PIC XX.
+       77  CHECKPOINT-FOUND-SWITCH PIC X.
+       77  CHECKPOINT-TEST-REMAINDER PIC 9(6).
        77  CONTIGUOUS-SQUARES-FOUND PIC 9(6).
+       77  CORRECT-CELL-COUNT PIC 9(6).
+       77  CURRENT-TOTAL-SECONDS PIC 9(6).
+       77  DISPLAY-LINE PIC X(80).
+       77  DISPLAY-LINE-POINTER PIC 9(3).
        77  DUMMY1 PIC X.
+       77  ELAPSED-SECONDS PIC S9(6).
+       77  END-OF-ARCHIVE-FILE-SWITCH PIC X.
+       77  END-OF-PARAMETER-FILE-SWITCH PIC X.
+       77  FOUND-AT-X PIC 9(6).
+       77  FOUND-AT-Y PIC 9(6).
+       77  HEADER-LINE PIC X(80).
+       77  MOVE-CAP PIC 9(6).
+       77  MOVE-COUNT PIC 9(9).
+       77  MOVE-SET-SWITCH PIC X.
+       77  MOVES-PER-LEVEL PIC 9(6).
+       77  OUT-OF-SEQUENCE-CELL-COUNT PIC 9(6).
+       77  PARAMETER-FILE-STATUS PIC XX.
+       77  SEARCH-LIMIT-EXCEEDED-SWITCH PIC X.
+       77  SEARCH-SOLVED-SWITCH PIC X.
+       77  SEARCH-START-SECONDS PIC 9(6).
+       77  SEED-ALREADY-USED-SWITCH PIC X.
+       77  SUBMISSION-FILE-STATUS PIC XX.
+       77  TIME-CAP PIC 9(6).
+       77  VALUE-FOUND-ELSEWHERE-SWITCH PIC X.
+       77  WRONG-CELL-COUNT PIC 9(6).
        77  END-COLUMN PIC 9(6).
        77  END-ROW PIC 9(6).
        77  FINISHED PIC 9(6).
@@ -92,7 +340,14 @@
        77  M PIC 9(6).
        77  MOVE-FOUND PIC 9(6).
        77  NON-CONTIGUOUS-SQUARES-FOUND PIC 9(6).
+       77  ANSWER-FILE-STATUS PIC XX.
+       77  BLANK-NON-CLUES-SWITCH PIC X.
+       77  CLUE-INTERVAL PIC 9(6).
+       77  CLUE-TEST-REMAINDER PIC 9(6).
        77  P PIC 9(6).
+       77  PUBLISH-MODE-SWITCH PIC X.
+       77  PUZZLE-COUNT PIC 9(6) VALUE ZERO.
+       77  PUZZLE-FILE-STATUS PIC XX.
        77  Q PIC 9(6).
        77  RANDOM-NUMBER1      PIC 9(6)V9(6) COMP.
        77  RANDOM-NUMBER2      PIC 9(6)V9(6) COMP.
@@ -117,15 +372,64 @@
       *
        MAIN.
       *
-           MOVE ZERO TO INVALID-PARAMETER-SWITCH.
-           ACCEPT INPUT-PARAMETERS.
+           OPEN INPUT PARAMETER-FILE.
+           OPEN OUTPUT PUZZLE-FILE.
+           OPEN OUTPUT ANSWER-FILE.
+           MOVE "0" TO END-OF-PARAMETER-FILE-SWITCH.
+           IF PARAMETER-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PARAMETER FILE - NOTHING TO DO"
+               GO TO MAIN-X.
+           PERFORM READ-NEXT-PARAMETER-RECORD.
+           PERFORM PROCESS-ONE-JOB THROUGH PROCESS-ONE-JOB-X
+               UNTIL END-OF-PARAMETER-FILE-SWITCH = "1".
+       MAIN-X.
+      *
+           CLOSE PARAMETER-FILE.
+           CLOSE PUZZLE-FILE.
+           CLOSE ANSWER-FILE.
+           STOP RUN.
+      *
+       READ-NEXT-PARAMETER-RECORD.
+      *
+           READ PARAMETER-FILE INTO INPUT-PARAMETERS
+               AT END MOVE "1" TO END-OF-PARAMETER-FILE-SWITCH.
+      *
+       PROCESS-ONE-JOB.
+      *
            DISPLAY "INPUT PARAMETERS: " INPUT-PARAMETERS.
+           MOVE ZERO TO INVALID-PARAMETER-SWITCH.
       *
            IF RANDOM-NUMBER-SEED IS NUMERIC
+      *    SEED THE GENERATOR EXPLICITLY FROM RANDOM-NUMBER-SEED SO THE
+      *    SAME SEED REPRODUCES THE SAME BOARD - WITHOUT THE ARGUMENT,
+      *    FUNCTION RANDOM SELF-SEEDS FROM THE CLOCK ON ITS FIRST CALL
+      *    AND THE SEED INPUT WOULD NOT BE REPRODUCIBLE:
+               COMPUTE RANDOM-NUMBER1 =
+                   FUNCTION RANDOM (RANDOM-NUMBER-SEED)
                PERFORM GET-RANDOM-NUMBER RANDOM-NUMBER-SEED TIMES
-           ELSE 
+           ELSE
                DISPLAY "RANDOM NUMBER SEED NOT NUMERIC"
                MOVE "1" TO INVALID-PARAMETER-SWITCH.
+      *
+      *    MODE-SWITCH-INPUT "C" CHECKS A READER'S SUBMITTED GRID
+      *    AGAINST THE ARCHIVED SOLUTION FOR THIS SEED INSTEAD OF
+      *    GENERATING A NEW PUZZLE - THE REMAINING PARAMETERS (BOARD
+      *    SIZE, START/END CELLS) ARE NOT NEEDED FOR A CHECKING JOB
+      *    SINCE THEY ARE TAKEN FROM THE ARCHIVE.
+      *
+           IF MODE-SWITCH-INPUT NOT = "C"
+               PERFORM PROCESS-GENERATE-JOB
+               GO TO PROCESS-ONE-JOB-X.
+           IF INVALID-PARAMETER-SWITCH NOT = ZERO
+               DISPLAY "SKIPPING INVALID PARAMETER RECORD"
+               GO TO PROCESS-ONE-JOB-X.
+           PERFORM CHECK-CANDIDATE-SOLUTION
+               THROUGH CHECK-CANDIDATE-SOLUTION-X.
+       PROCESS-ONE-JOB-X.
+      *
+           PERFORM READ-NEXT-PARAMETER-RECORD.
+      *
+       PROCESS-GENERATE-JOB.
       *
            IF SIZE1-INPUT IS NOT NUMERIC
                DISPLAY "SIDE LENGTH MUST BE NUMERIC"
@@ -172,15 +476,93 @@
                AND START-ROW = END-ROW
                DISPLAY "START SQUARE MUST NOT EQUAL END SQUARE"
                MOVE "1" TO INVALID-PARAMETER-SWITCH.
+      *
+           IF PUBLISH-MODE-INPUT = "Y"
+               MOVE "Y" TO PUBLISH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO PUBLISH-MODE-SWITCH.
+      *
+           IF MOVE-CAP-INPUT IS NUMERIC
+               MOVE MOVE-CAP-INPUT TO MOVE-CAP
+           ELSE
+               MOVE ZERO TO MOVE-CAP.
+           IF TIME-CAP-INPUT IS NUMERIC
+               MOVE TIME-CAP-INPUT TO TIME-CAP
+           ELSE
+               MOVE ZERO TO TIME-CAP.
+      *
+           IF MOVE-SET-INPUT = "O"
+               MOVE "O" TO MOVE-SET-SWITCH
+               MOVE 4 TO MOVES-PER-LEVEL
+           ELSE
+               MOVE "K" TO MOVE-SET-SWITCH
+               MOVE 8 TO MOVES-PER-LEVEL.
       *
            IF INVALID-PARAMETER-SWITCH = ZERO
                DISPLAY "PARAMETERS OK"
                DISPLAY "CALCULATING SOLUTION, PLEASE WAIT"
+               PERFORM GENERATE-ONE-PUZZLE
            ELSE
-               DISPLAY "ABOUT TO FINISH"
-               ACCEPT DUMMY1
-               STOP RUN.
-      *  
+               DISPLAY "SKIPPING INVALID PARAMETER RECORD".
+      *
+       GENERATE-ONE-PUZZLE.
+      *
+           PERFORM CHECK-SEED-ARCHIVE.
+           IF SEED-ALREADY-USED-SWITCH = "1"
+               DISPLAY "WARNING - SEED " RANDOM-NUMBER-SEED
+                   " HAS ALREADY BEEN PUBLISHED - SKIPPING"
+           ELSE
+               MOVE "0" TO SEARCH-SOLVED-SWITCH
+               PERFORM SOLVE-ATTEMPT UNTIL SEARCH-SOLVED-SWITCH = "1"
+               IF LEVEL = ZERO
+                   DISPLAY "NO SOLUTION FOUND"
+               ELSE
+                   DISPLAY "HERE IS A SOLUTION"
+                   PERFORM DISPLAY-BOARD
+                   PERFORM WRITE-PUZZLE-OUTPUT
+                   PERFORM APPEND-SEED-ARCHIVE.
+      *
+      *    INITIALISES THE BOARD AND MOVE ORDER, THEN RUNS THE
+      *    BACKTRACKING SEARCH UNTIL IT SOLVES THE BOARD, EXHAUSTS ALL
+      *    MOVES WITH NO SOLUTION, OR HITS THE MOVE/TIME CAP.  A CAPPED
+      *    SEARCH IS ABANDONED AND RETRIED WITH A FRESH RANDOM SEED
+      *    RATHER THAN LEFT TO RUN INDEFINITELY.
+      *
+       SOLVE-ATTEMPT.
+      *
+           PERFORM CHECK-FOR-EXISTING-CHECKPOINT
+               THROUGH CHECK-FOR-EXISTING-CHECKPOINT-X.
+           IF CHECKPOINT-FOUND-SWITCH = "1"
+               DISPLAY "RESUMING SEARCH FROM CHECKPOINT"
+               PERFORM RESTORE-FROM-CHECKPOINT
+           ELSE
+               PERFORM INITIALIZE-SEARCH
+               MOVE ZERO TO MOVE-COUNT.
+           PERFORM CAPTURE-SEARCH-START-TIME.
+           MOVE "0" TO SEARCH-LIMIT-EXCEEDED-SWITCH.
+      *
+      *    CONTINUE PROCESSING UNTIL EITHER:
+      *    (1) ALL COMBINATIONS HAVE BEEN TESTED BUT NO SOLUTION HAS
+      *        BEEN FOUND AND THE PROGRAM TRIES TO MOVE THE KING FROM
+      *        ITS ORIGINAL POSITION.
+      *    (2) A SOLUTION IS FOUND.
+      *    OR
+      *    (3) THE MOVE OR TIME CAP HAS BEEN EXCEEDED.
+      *
+           PERFORM FIND-NEXT-MOVE-CHECKED UNTIL
+               LEVEL < 1 OR
+               LEVEL NOT < SIZE-X-SIZE OR
+               SEARCH-LIMIT-EXCEEDED-SWITCH = "1".
+           IF SEARCH-LIMIT-EXCEEDED-SWITCH = "1"
+               DISPLAY "SEARCH LIMIT EXCEEDED - RESEEDING AND RETRYING"
+               PERFORM GET-RANDOM-NUMBER
+               PERFORM CLEAR-CHECKPOINT
+           ELSE
+               MOVE "1" TO SEARCH-SOLVED-SWITCH
+               PERFORM CLEAR-CHECKPOINT.
+      *
+       INITIALIZE-SEARCH.
+      *
            MOVE ZEROES TO FILLER1, FILLER3, FILLER5.
            PERFORM DECIDE-MOVE-ORDER1
                VARYING A FROM 1 BY 1 UNTIL A > SIZE-X-SIZE.
@@ -189,23 +571,349 @@
            MOVE 1 TO BOARD (START-COLUMN,START-ROW).
            MOVE 1 TO LEVEL.
       *
-      *    CONTINUE PROCESSING UNTIL EITHER:
-      *    (1) ALL COMBINATIONS HAVE BEEN TESTED BUT NO SOLUTION HAS
-      *        BEEN FOUND AND THE PROGRAM TRIES TO MOVE THE KING FROM
-      *        ITS ORIGINAL POSITION.
-      *    OR
-      *    (2) A SOLUTION IS FOUND.
+      *    WRAPS FIND-NEXT-MOVE WITH THE MOVE-COUNT AND ELAPSED-TIME
+      *    CHECKS SO A RUNAWAY SEARCH CAN BE CAUGHT AND RETRIED.
+      *
+       FIND-NEXT-MOVE-CHECKED.
+      *
+           PERFORM FIND-NEXT-MOVE.
+           ADD 1 TO MOVE-COUNT.
+           IF MOVE-CAP > ZERO AND MOVE-COUNT > MOVE-CAP
+               MOVE "1" TO SEARCH-LIMIT-EXCEEDED-SWITCH.
+           IF TIME-CAP > ZERO
+               PERFORM CHECK-SEARCH-TIME-LIMIT.
+           COMPUTE CHECKPOINT-TEST-REMAINDER =
+               FUNCTION MOD (MOVE-COUNT 1000).
+           IF CHECKPOINT-TEST-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT.
+      *
+      *    SAVES ENOUGH OF THE SEARCH STATE (LEVEL, BOARD, POSITION1
+      *    AND RANDOM-MOVES) THAT A JOB CUT OFF BY THE BATCH WINDOW CAN
+      *    BE RESTARTED AND PICK UP THE SEARCH WHERE IT LEFT OFF.
+      *
+       WRITE-CHECKPOINT.
+      *
+           MOVE RANDOM-NUMBER-SEED TO CKPT-SEED.
+           MOVE SIZE1 TO CKPT-SIZE1.
+           MOVE START-COLUMN TO CKPT-START-COLUMN.
+           MOVE START-ROW TO CKPT-START-ROW.
+           MOVE END-COLUMN TO CKPT-END-COLUMN.
+           MOVE END-ROW TO CKPT-END-ROW.
+           MOVE LEVEL TO CKPT-LEVEL.
+           MOVE MOVE-COUNT TO CKPT-MOVE-COUNT.
+           MOVE FILLER1 TO CKPT-RANDOM-MOVES.
+           MOVE FILLER3 TO CKPT-BOARD.
+           MOVE FILLER5 TO CKPT-POSITION1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      *    LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED RUN
+      *    OF THIS SAME JOB (SAME SEED AND SAME BOARD PARAMETERS).
+      *
+       CHECK-FOR-EXISTING-CHECKPOINT.
+      *
+           MOVE "0" TO CHECKPOINT-FOUND-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               GO TO CHECK-FOR-EXISTING-CHECKPOINT-X.
+           PERFORM READ-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       CHECK-FOR-EXISTING-CHECKPOINT-X.
       *
-           PERFORM FIND-NEXT-MOVE UNTIL
-               LEVEL < 1 OR
-               LEVEL NOT < SIZE-X-SIZE.
-           IF LEVEL = ZERO DISPLAY "NO SOLUTION FOUND".
-           IF LEVEL = SIZE-X-SIZE
-               DISPLAY "HERE IS A SOLUTION"
-               PERFORM DISPLAY-BOARD.
-           DISPLAY "ABOUT TO FINISH".
-           ACCEPT DUMMY1.           
-           STOP RUN.
+           EXIT.
+      *
+       READ-CHECKPOINT-RECORD.
+      *
+           READ CHECKPOINT-FILE
+               AT END CONTINUE
+               NOT AT END PERFORM VALIDATE-CHECKPOINT-MATCH.
+      *
+       VALIDATE-CHECKPOINT-MATCH.
+      *
+           IF CKPT-SEED = RANDOM-NUMBER-SEED
+               AND CKPT-SIZE1 = SIZE1
+               AND CKPT-START-COLUMN = START-COLUMN
+               AND CKPT-START-ROW = START-ROW
+               AND CKPT-END-COLUMN = END-COLUMN
+               AND CKPT-END-ROW = END-ROW
+               MOVE "1" TO CHECKPOINT-FOUND-SWITCH.
+      *
+       RESTORE-FROM-CHECKPOINT.
+      *
+           MOVE CKPT-LEVEL TO LEVEL.
+           MOVE CKPT-MOVE-COUNT TO MOVE-COUNT.
+           MOVE CKPT-RANDOM-MOVES TO FILLER1.
+           MOVE CKPT-BOARD TO FILLER3.
+           MOVE CKPT-POSITION1 TO FILLER5.
+      *
+      *    A SEARCH HAS EITHER SOLVED THE BOARD OR IS BEING ABANDONED
+      *    AND RESEEDED, SO ANY OLD CHECKPOINT NO LONGER APPLIES.
+      *
+       CLEAR-CHECKPOINT.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      *
+       CAPTURE-SEARCH-START-TIME.
+      *
+           ACCEPT SEARCH-START-TIME-FIELDS FROM TIME.
+           COMPUTE SEARCH-START-SECONDS =
+               SEARCH-START-HH * 3600 +
+               SEARCH-START-MM * 60 +
+               SEARCH-START-SS.
+      *
+       CHECK-SEARCH-TIME-LIMIT.
+      *
+           ACCEPT CURRENT-TIME-FIELDS FROM TIME.
+           COMPUTE CURRENT-TOTAL-SECONDS =
+               CURRENT-HH * 3600 +
+               CURRENT-MM * 60 +
+               CURRENT-SS.
+           COMPUTE ELAPSED-SECONDS =
+               CURRENT-TOTAL-SECONDS - SEARCH-START-SECONDS.
+           IF ELAPSED-SECONDS < ZERO
+               ADD 86400 TO ELAPSED-SECONDS.
+           IF ELAPSED-SECONDS NOT LESS THAN TIME-CAP
+               MOVE "1" TO SEARCH-LIMIT-EXCEEDED-SWITCH.
+      *
+      *    SEED/BOARD ARCHIVE - STOPS THE SAME PUZZLE BEING PUBLISHED
+      *    TWICE WITHOUT ANYONE NOTICING.
+      *
+       CHECK-SEED-ARCHIVE.
+      *
+           MOVE "0" TO SEED-ALREADY-USED-SWITCH.
+           OPEN INPUT ARCHIVE-FILE.
+           IF ARCHIVE-FILE-STATUS = "00"
+               MOVE "0" TO END-OF-ARCHIVE-FILE-SWITCH
+               PERFORM SCAN-ARCHIVE-FOR-SEED
+                   UNTIL END-OF-ARCHIVE-FILE-SWITCH = "1"
+               CLOSE ARCHIVE-FILE
+           ELSE
+               DISPLAY "NO ARCHIVE FILE FOUND YET - STARTING NEW "
+                   "ARCHIVE".
+      *
+       SCAN-ARCHIVE-FOR-SEED.
+      *
+           READ ARCHIVE-FILE
+               AT END MOVE "1" TO END-OF-ARCHIVE-FILE-SWITCH
+               NOT AT END
+                   IF ARCH-SEED = RANDOM-NUMBER-SEED
+                       MOVE "1" TO SEED-ALREADY-USED-SWITCH.
+      *
+       APPEND-SEED-ARCHIVE.
+      *
+           OPEN EXTEND ARCHIVE-FILE.
+           IF ARCHIVE-FILE-STATUS NOT = "00"
+               OPEN OUTPUT ARCHIVE-FILE.
+           MOVE SPACES TO ARCHIVE-FILE-RECORD.
+           MOVE RANDOM-NUMBER-SEED TO ARCH-SEED.
+           MOVE SIZE1 TO ARCH-SIZE1.
+           MOVE START-COLUMN TO ARCH-START-COLUMN.
+           MOVE START-ROW TO ARCH-START-ROW.
+           MOVE END-COLUMN TO ARCH-END-COLUMN.
+           MOVE END-ROW TO ARCH-END-ROW.
+           PERFORM BUILD-ARCHIVE-BOARD-DATA.
+           WRITE ARCHIVE-FILE-RECORD.
+           CLOSE ARCHIVE-FILE.
+      *
+       BUILD-ARCHIVE-BOARD-DATA.
+      *
+           MOVE SPACES TO ARCH-BOARD-DATA.
+           MOVE 1 TO DISPLAY-LINE-POINTER.
+           PERFORM APPEND-BOARD-CELL-TO-ARCHIVE
+               VARYING X FROM 1 BY 1 UNTIL X > SIZE1
+                 AFTER Y FROM 1 BY 1 UNTIL Y > SIZE1.
+      *
+       APPEND-BOARD-CELL-TO-ARCHIVE.
+      *
+           MOVE BOARD (X,Y) TO CELL-EDIT.
+           STRING CELL-EDIT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO ARCH-BOARD-DATA
+               WITH POINTER DISPLAY-LINE-POINTER.
+      *
+      *    CHECKS A READER'S SUBMITTED GRID (SUBMISSION-FILE) AGAINST
+      *    THE ARCHIVED SOLUTION FOR THIS SEED, WRITING A REPORT OF
+      *    WRONG AND OUT-OF-SEQUENCE CELLS TO CHECK-REPORT-FILE.
+      *
+       CHECK-CANDIDATE-SOLUTION.
+      *
+           PERFORM LOOKUP-ARCHIVED-SOLUTION.
+           IF ARCHIVE-SOLUTION-FOUND-SWITCH NOT = "1"
+               DISPLAY "NO ARCHIVED SOLUTION FOUND FOR SEED "
+                   RANDOM-NUMBER-SEED
+               GO TO CHECK-CANDIDATE-SOLUTION-X.
+           OPEN INPUT SUBMISSION-FILE.
+           IF SUBMISSION-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN SUBMISSION FILE"
+               GO TO CHECK-CANDIDATE-SOLUTION-X.
+           OPEN OUTPUT CHECK-REPORT-FILE.
+           MOVE ZERO TO WRONG-CELL-COUNT,
+                        OUT-OF-SEQUENCE-CELL-COUNT,
+                        CORRECT-CELL-COUNT.
+           PERFORM WRITE-CHECK-REPORT-HEADER.
+      *
+      *    THE FIRST RECORD IN SUBMISSION-FILE IS A HEADER LINE LIKE
+      *    THE ONE PUZZLE-FILE WAS SENT OUT WITH - SKIP IT.
+      *
+           PERFORM READ-SUBMISSION-HEADER-RECORD.
+           PERFORM COMPARE-ONE-ROW
+               VARYING X FROM SIZE1 BY -1 UNTIL X < 1.
+           PERFORM WRITE-CHECK-REPORT-SUMMARY.
+           CLOSE SUBMISSION-FILE.
+           CLOSE CHECK-REPORT-FILE.
+           DISPLAY "CHECK REPORT WRITTEN - " CORRECT-CELL-COUNT
+               " CORRECT, " WRONG-CELL-COUNT " WRONG, "
+               OUT-OF-SEQUENCE-CELL-COUNT " OUT OF SEQUENCE".
+       CHECK-CANDIDATE-SOLUTION-X.
+      *
+           EXIT.
+      *
+       READ-SUBMISSION-HEADER-RECORD.
+      *
+           READ SUBMISSION-FILE INTO CANDIDATE-ROW-WORK-AREA
+               AT END CONTINUE.
+      *
+       LOOKUP-ARCHIVED-SOLUTION.
+      *
+           MOVE "0" TO ARCHIVE-SOLUTION-FOUND-SWITCH.
+           OPEN INPUT ARCHIVE-FILE.
+           IF ARCHIVE-FILE-STATUS = "00"
+               MOVE "0" TO END-OF-ARCHIVE-FILE-SWITCH
+               PERFORM SCAN-ARCHIVE-FOR-SOLUTION
+                   UNTIL END-OF-ARCHIVE-FILE-SWITCH = "1"
+               CLOSE ARCHIVE-FILE
+           ELSE
+               DISPLAY "NO ARCHIVE FILE FOUND - CANNOT CHECK "
+                   "SUBMISSION".
+      *
+       SCAN-ARCHIVE-FOR-SOLUTION.
+      *
+           READ ARCHIVE-FILE
+               AT END MOVE "1" TO END-OF-ARCHIVE-FILE-SWITCH
+               NOT AT END
+                   IF ARCH-SEED = RANDOM-NUMBER-SEED
+                       MOVE "1" TO ARCHIVE-SOLUTION-FOUND-SWITCH
+                       MOVE "1" TO END-OF-ARCHIVE-FILE-SWITCH
+                       MOVE ARCH-SIZE1 TO SIZE1
+                       MULTIPLY SIZE1 BY SIZE1 GIVING SIZE-X-SIZE
+                       MOVE ARCH-START-COLUMN TO START-COLUMN
+                       MOVE ARCH-START-ROW TO START-ROW
+                       MOVE ARCH-END-COLUMN TO END-COLUMN
+                       MOVE ARCH-END-ROW TO END-ROW
+                       PERFORM PARSE-ARCHIVE-BOARD-DATA.
+      *
+      *    REBUILDS TRUE-BOARD FROM THE ARCHIVED TEXT, CELL BY CELL, IN
+      *    EXACTLY THE ORDER BUILD-ARCHIVE-BOARD-DATA WROTE IT.
+      *
+       PARSE-ARCHIVE-BOARD-DATA.
+      *
+           MOVE 1 TO ARCHIVE-CELL-POSITION.
+           PERFORM PARSE-ONE-ARCHIVE-CELL
+               VARYING X FROM 1 BY 1 UNTIL X > SIZE1
+                 AFTER Y FROM 1 BY 1 UNTIL Y > SIZE1.
+      *
+       PARSE-ONE-ARCHIVE-CELL.
+      *
+           MOVE FUNCTION NUMVAL (ARCH-BOARD-DATA
+               (ARCHIVE-CELL-POSITION:3)) TO TRUE-BOARD (X,Y).
+           ADD 4 TO ARCHIVE-CELL-POSITION.
+      *
+       COMPARE-ONE-ROW.
+      *
+           READ SUBMISSION-FILE INTO CANDIDATE-ROW-WORK-AREA
+               AT END MOVE SPACES TO CANDIDATE-ROW-WORK-AREA.
+           PERFORM COMPARE-ONE-CELL
+               VARYING Y FROM 1 BY 1 UNTIL Y > SIZE1.
+      *
+       COMPARE-ONE-CELL.
+      *
+           IF CANDIDATE-CELL-TEXT (Y) = SPACES
+               MOVE ZERO TO CANDIDATE-VALUE
+           ELSE
+               MOVE FUNCTION NUMVAL (CANDIDATE-CELL-TEXT (Y))
+                   TO CANDIDATE-VALUE.
+           IF CANDIDATE-VALUE = TRUE-BOARD (X,Y)
+               ADD 1 TO CORRECT-CELL-COUNT
+           ELSE
+               PERFORM SEARCH-FOR-VALUE-ELSEWHERE
+               IF VALUE-FOUND-ELSEWHERE-SWITCH = "1"
+                   PERFORM RECORD-OUT-OF-SEQUENCE-CELL
+               ELSE
+                   PERFORM RECORD-WRONG-CELL.
+      *
+      *    A WRONG NUMBER THAT DOES APPEAR SOMEWHERE ELSE ON THE TRUE
+      *    BOARD IS "OUT OF SEQUENCE" (RIGHT NUMBER, WRONG SQUARE)
+      *    RATHER THAN SIMPLY WRONG.
+      *
+       SEARCH-FOR-VALUE-ELSEWHERE.
+      *
+           MOVE "0" TO VALUE-FOUND-ELSEWHERE-SWITCH.
+           IF CANDIDATE-VALUE NOT = ZERO
+               PERFORM SEARCH-ONE-TRUE-CELL
+                   VARYING I FROM 1 BY 1 UNTIL
+                       I > SIZE1 OR VALUE-FOUND-ELSEWHERE-SWITCH = "1"
+                     AFTER J FROM 1 BY 1 UNTIL
+                       J > SIZE1 OR VALUE-FOUND-ELSEWHERE-SWITCH = "1".
+      *
+       SEARCH-ONE-TRUE-CELL.
+      *
+           IF TRUE-BOARD (I,J) = CANDIDATE-VALUE
+               MOVE "1" TO VALUE-FOUND-ELSEWHERE-SWITCH
+               MOVE I TO FOUND-AT-X
+               MOVE J TO FOUND-AT-Y.
+      *
+       WRITE-CHECK-REPORT-HEADER.
+      *
+           MOVE SPACES TO CHECK-REPORT-RECORD.
+           STRING "CHECKING SUBMISSION FOR SEED " DELIMITED BY SIZE
+               RANDOM-NUMBER-SEED DELIMITED BY SIZE
+               INTO CHECK-REPORT-RECORD.
+           WRITE CHECK-REPORT-RECORD.
+      *
+       RECORD-WRONG-CELL.
+      *
+           ADD 1 TO WRONG-CELL-COUNT.
+           MOVE SPACES TO CHECK-REPORT-RECORD.
+           STRING "CELL (" DELIMITED BY SIZE
+               Y DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               ") WRONG - SUBMITTED " DELIMITED BY SIZE
+               CANDIDATE-VALUE DELIMITED BY SIZE
+               INTO CHECK-REPORT-RECORD.
+           WRITE CHECK-REPORT-RECORD.
+      *
+       RECORD-OUT-OF-SEQUENCE-CELL.
+      *
+           ADD 1 TO OUT-OF-SEQUENCE-CELL-COUNT.
+           MOVE SPACES TO CHECK-REPORT-RECORD.
+           STRING "CELL (" DELIMITED BY SIZE
+               Y DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               X DELIMITED BY SIZE
+               ") OUT OF SEQUENCE - SUBMITTED " DELIMITED BY SIZE
+               CANDIDATE-VALUE DELIMITED BY SIZE
+               " BELONGS AT (" DELIMITED BY SIZE
+               FOUND-AT-Y DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FOUND-AT-X DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO CHECK-REPORT-RECORD.
+           WRITE CHECK-REPORT-RECORD.
+      *
+       WRITE-CHECK-REPORT-SUMMARY.
+      *
+           MOVE SPACES TO CHECK-REPORT-RECORD.
+           STRING "CORRECT " DELIMITED BY SIZE
+               CORRECT-CELL-COUNT DELIMITED BY SIZE
+               " WRONG " DELIMITED BY SIZE
+               WRONG-CELL-COUNT DELIMITED BY SIZE
+               " OUT OF SEQUENCE " DELIMITED BY SIZE
+               OUT-OF-SEQUENCE-CELL-COUNT DELIMITED BY SIZE
+               INTO CHECK-REPORT-RECORD.
+           WRITE CHECK-REPORT-RECORD.
       *
        GET-RANDOM-NUMBER.
       *
@@ -214,19 +922,25 @@
        DECIDE-MOVE-ORDER1.
       *
            PERFORM DECIDE-MOVE-ORDER2
-               VARYING B FROM 1 BY 1 UNTIL B > 8.
+               VARYING B FROM 1 BY 1 UNTIL B > MOVES-PER-LEVEL.
+      *
+       DECIDE-MOVE-ORDER2.
       *
-       DECIDE-MOVE-ORDER2.    
-      *   
            MOVE 0 TO FINISHED.
            PERFORM DECIDE-MOVE-ORDER3 UNTIL FINISHED = 1.
       *
        DECIDE-MOVE-ORDER3.
+      *
            COMPUTE RANDOM-NUMBER1 = FUNCTION RANDOM().
-           COMPUTE RANDOM-NUMBER2 = RANDOM-NUMBER1 * 8 + 1.
+           COMPUTE RANDOM-NUMBER2 =
+               RANDOM-NUMBER1 * MOVES-PER-LEVEL + 1.
            MOVE RANDOM-NUMBER2 TO RANDOM-NUMBER3.
+           IF MOVE-SET-SWITCH = "O"
+               MOVE ORTHOGONAL-MOVE-CODE (B) TO ACTUAL-MOVE-CODE
+           ELSE
+               MOVE KING-MOVE-CODE (B) TO ACTUAL-MOVE-CODE.
            IF RANDOM-MOVES (A,RANDOM-NUMBER3) = 0
-               MOVE B TO RANDOM-MOVES (A,RANDOM-NUMBER3)
+               MOVE ACTUAL-MOVE-CODE TO RANDOM-MOVES (A,RANDOM-NUMBER3)
                MOVE 1 TO FINISHED.
       *
        FIND-NEXT-MOVE.
@@ -236,7 +950,7 @@
       D    PERFORM DISPLAY-BOARD.
            MOVE ZERO TO MOVE-FOUND.
            PERFORM TRY-MOVES THROUGH TRY-MOVES-X UNTIL
-               POSITION1 (LEVEL,3) NOT LESS THAN 8 OR
+               POSITION1 (LEVEL,3) NOT LESS THAN MOVES-PER-LEVEL OR
                MOVE-FOUND = 1.
            IF MOVE-FOUND = ZERO
                MOVE POSITION1 (LEVEL,1) TO X
@@ -334,15 +1048,17 @@
       *    RECORD THIS SQUARE IN THE TABLE WHICH WILL CHECK IF ALL THE
       *    EMPTY SQUARES ARE CONTIGUOUS:
                MOVE 1 TO CONNECTIVITY-CHECK (I,J)
-      *    JUMP OUT OF THE LOOP:
-               MOVE 9 TO A,B.
+      *    JUMP OUT OF THE LOOP - MUST EXCEED SIZE1 ON BOTH SUBSCRIPTS,
+      *    NOT JUST A FIXED 8, OR THE PERFORM NEVER SATISFIES ITS
+      *    "UNTIL B > SIZE1" TEST FOR BOARDS BIGGER THAN 9 x 9:
+               MOVE SIZE1 TO A, B.
       *
        FIND-CONTIGUOUS-SQUARES1.
       *
            MOVE ZERO TO CONTIGUOUS-SQUARES-FOUND.
            PERFORM FIND-CONTIGUOUS-SQUARES2
-               VARYING A FROM 1 BY 1 UNTIL A > 8
-                 AFTER B FROM 1 BY 1 UNTIL B > 8.
+               VARYING A FROM 1 BY 1 UNTIL A > SIZE1
+                 AFTER B FROM 1 BY 1 UNTIL B > SIZE1.
       *
        FIND-CONTIGUOUS-SQUARES2.
       *
@@ -444,38 +1160,139 @@
       *
        EXIT.
       *  
+      *
+      *    DISPLAYS THE BOARD AT ITS ACTUAL SIZE (SIZE1 x SIZE1),
+      *    RATHER THAN A FIXED 8 x 8:
+      *
        DISPLAY-BOARD.
       *
-           DISPLAY BOARD (8,1) " " BOARD (8,2) " "
-                   BOARD (8,3) " " BOARD (8,4) " "
-                   BOARD (8,5) " " BOARD (8,6) " "
-                   BOARD (8,7) " " BOARD (8,8).
-           DISPLAY BOARD (7,1) " " BOARD (7,2) " "
-                   BOARD (7,3) " " BOARD (7,4) " "
-                   BOARD (7,5) " " BOARD (7,6) " "
-                   BOARD (7,7) " " BOARD (7,8).
-           DISPLAY BOARD (6,1) " " BOARD (6,2) " "
-                   BOARD (6,3) " " BOARD (6,4) " "
-                   BOARD (6,5) " " BOARD (6,6) " "
-                   BOARD (6,7) " " BOARD (6,8).
-           DISPLAY BOARD (5,1) " " BOARD (5,2) " "
-                   BOARD (5,3) " " BOARD (5,4) " "
-                   BOARD (5,5) " " BOARD (5,6) " "
-                   BOARD (5,7) " " BOARD (5,8).
-           DISPLAY BOARD (4,1) " " BOARD (4,2) " "
-                   BOARD (4,3) " " BOARD (4,4) " "
-                   BOARD (4,5) " " BOARD (4,6) " "
-                   BOARD (4,7) " " BOARD (4,8).
-           DISPLAY BOARD (3,1) " " BOARD (3,2) " "
-                   BOARD (3,3) " " BOARD (3,4) " "
-                   BOARD (3,5) " " BOARD (3,6) " "
-                   BOARD (3,7) " " BOARD (3,8).
-           DISPLAY BOARD (2,1) " " BOARD (2,2) " "
-                   BOARD (2,3) " " BOARD (2,4) " "
-                   BOARD (2,5) " " BOARD (2,6) " "
-                   BOARD (2,7) " " BOARD (2,8).
-           DISPLAY BOARD (1,1) " " BOARD (1,2) " "
-                   BOARD (1,3) " " BOARD (1,4) " "
-                   BOARD (1,5) " " BOARD (1,6) " "
-                   BOARD (1,7) " " BOARD (1,8).
-           DISPLAY " ".
\ No newline at end of file
+      *    IN PUBLISH MODE THE CONSOLE MUST SHOW THE SAME BLANKED CLUE
+      *    GRID AS THE PUZZLE FILE, NOT THE FULL SOLUTION:
+      *
+           IF PUBLISH-MODE-SWITCH = "Y"
+               PERFORM SELECT-PUBLISH-CLUES
+               MOVE "1" TO BLANK-NON-CLUES-SWITCH
+           ELSE
+               MOVE "0" TO BLANK-NON-CLUES-SWITCH.
+           PERFORM DISPLAY-BOARD-ROW
+               VARYING X FROM SIZE1 BY -1 UNTIL X < 1.
+           DISPLAY " ".
+      *
+       DISPLAY-BOARD-ROW.
+      *
+           PERFORM BUILD-BOARD-ROW-LINE.
+           DISPLAY DISPLAY-LINE (1:DISPLAY-LINE-POINTER - 1).
+      *
+      *    BUILDS ONE ROW OF THE BOARD, SIZE1 CELLS WIDE, INTO
+      *    DISPLAY-LINE - SHARED BY DISPLAY-BOARD AND
+      *    WRITE-PUZZLE-OUTPUT SO THE SCREEN AND THE PUZZLE FILE
+      *    ALWAYS AGREE.
+      *
+       BUILD-BOARD-ROW-LINE.
+      *
+           MOVE SPACES TO DISPLAY-LINE.
+           MOVE 1 TO DISPLAY-LINE-POINTER.
+           PERFORM APPEND-CELL-TO-LINE
+               VARYING Y FROM 1 BY 1 UNTIL Y > SIZE1.
+      *
+       APPEND-CELL-TO-LINE.
+      *
+           IF BLANK-NON-CLUES-SWITCH = "1"
+               AND CLUE-KEEP-SWITCH (X,Y) NOT = "1"
+               MOVE SPACES TO CELL-EDIT-ALPHA
+           ELSE
+               MOVE BOARD (X,Y) TO CELL-EDIT
+               MOVE CELL-EDIT TO CELL-EDIT-ALPHA.
+           STRING CELL-EDIT-ALPHA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO DISPLAY-LINE
+               WITH POINTER DISPLAY-LINE-POINTER.
+      *
+       BUILD-PUZZLE-HEADER.
+      *
+           MOVE SPACES TO HEADER-LINE.
+           STRING "PUZZLE #" DELIMITED BY SIZE
+               PUZZLE-COUNT DELIMITED BY SIZE
+               " SEED " DELIMITED BY SIZE
+               RANDOM-NUMBER-SEED DELIMITED BY SIZE
+               " SIZE " DELIMITED BY SIZE
+               SIZE1 DELIMITED BY SIZE
+               " START " DELIMITED BY SIZE
+               START-COLUMN DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               START-ROW DELIMITED BY SIZE
+               " END " DELIMITED BY SIZE
+               END-COLUMN DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               END-ROW DELIMITED BY SIZE
+               INTO HEADER-LINE.
+      *
+      *    WRITES THE FINISHED BOARD TO THE PUZZLE FILE, ONE RECORD
+      *    PER ROW, FOR THE TYPESETTING PROCESS - IN PUBLISH MODE THE
+      *    PUZZLE FILE GETS THE BLANKED CLUE GRID AND A SEPARATE
+      *    ANSWER FILE GETS THE FULL SOLUTION.
+      *
+       WRITE-PUZZLE-OUTPUT.
+      *
+           ADD 1 TO PUZZLE-COUNT.
+           PERFORM BUILD-PUZZLE-HEADER.
+           IF PUBLISH-MODE-SWITCH = "Y"
+               PERFORM SELECT-PUBLISH-CLUES
+               MOVE "1" TO BLANK-NON-CLUES-SWITCH
+               WRITE PUZZLE-FILE-RECORD FROM HEADER-LINE
+               PERFORM WRITE-PUZZLE-ROW
+                   VARYING X FROM SIZE1 BY -1 UNTIL X < 1
+               MOVE SPACES TO PUZZLE-FILE-RECORD
+               WRITE PUZZLE-FILE-RECORD
+               MOVE "0" TO BLANK-NON-CLUES-SWITCH
+               WRITE ANSWER-FILE-RECORD FROM HEADER-LINE
+               PERFORM WRITE-ANSWER-ROW
+                   VARYING X FROM SIZE1 BY -1 UNTIL X < 1
+               MOVE SPACES TO ANSWER-FILE-RECORD
+               WRITE ANSWER-FILE-RECORD
+           ELSE
+               MOVE "0" TO BLANK-NON-CLUES-SWITCH
+               WRITE PUZZLE-FILE-RECORD FROM HEADER-LINE
+               PERFORM WRITE-PUZZLE-ROW
+                   VARYING X FROM SIZE1 BY -1 UNTIL X < 1
+               MOVE SPACES TO PUZZLE-FILE-RECORD
+               WRITE PUZZLE-FILE-RECORD.
+      *
+       WRITE-PUZZLE-ROW.
+      *
+           PERFORM BUILD-BOARD-ROW-LINE.
+           WRITE PUZZLE-FILE-RECORD FROM DISPLAY-LINE.
+      *
+       WRITE-ANSWER-ROW.
+      *
+           PERFORM BUILD-BOARD-ROW-LINE.
+           WRITE ANSWER-FILE-RECORD FROM DISPLAY-LINE.
+      *
+      *    SELECT WHICH CELLS SURVIVE AS PRINTED GIVENS - THE START AND
+      *    END CELLS ALWAYS SURVIVE, PLUS A SCATTERING OF OTHERS ALONG
+      *    THE SOLUTION PATH SO THE PUZZLE IS SOLVABLE BUT NOT TRIVIAL.
+      *
+       SELECT-PUBLISH-CLUES.
+      *
+           PERFORM CLEAR-CLUE-KEEP-SWITCH
+               VARYING X FROM 1 BY 1 UNTIL X > SIZE1
+                 AFTER Y FROM 1 BY 1 UNTIL Y > SIZE1.
+           COMPUTE CLUE-INTERVAL = SIZE1 / 2.
+           IF CLUE-INTERVAL < 3
+               MOVE 3 TO CLUE-INTERVAL.
+           PERFORM MARK-CLUE-CELL
+               VARYING X FROM 1 BY 1 UNTIL X > SIZE1
+                 AFTER Y FROM 1 BY 1 UNTIL Y > SIZE1.
+           MOVE "1" TO CLUE-KEEP-SWITCH (START-COLUMN,START-ROW).
+           MOVE "1" TO CLUE-KEEP-SWITCH (END-COLUMN,END-ROW).
+      *
+       CLEAR-CLUE-KEEP-SWITCH.
+      *
+           MOVE "0" TO CLUE-KEEP-SWITCH (X,Y).
+      *
+       MARK-CLUE-CELL.
+      *
+           COMPUTE CLUE-TEST-REMAINDER =
+               FUNCTION MOD (BOARD (X,Y) CLUE-INTERVAL).
+           IF CLUE-TEST-REMAINDER = 1
+               MOVE "1" TO CLUE-KEEP-SWITCH (X,Y).
